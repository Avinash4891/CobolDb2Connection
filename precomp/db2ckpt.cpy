@@ -0,0 +1,19 @@
+      *>************************************************************************
+      *> Copybook:     db2ckpt.cpy
+      *>
+      *> Purpose:      Restart control record (req 007). Remembers how
+      *>               many PARMFILE entries, counted from the top, have
+      *>               been confirmed good with no failure in between -
+      *>               i.e. the last contiguous good position, not just
+      *>               the most recent success - so a rerun after a
+      *>               mid-sweep failure skips only that confirmed-good
+      *>               prefix and resumes from the failure point instead
+      *>               of starting over or skipping past it.
+      *>
+      *>               CKPT-LAST-ALIAS is carried for the resume message
+      *>               only; all skip/resume comparisons are done on
+      *>               CKPT-GOOD-COUNT.
+      *>************************************************************************
+       01  CKPT-RECORD.
+           05 CKPT-GOOD-COUNT         PIC 9(4).
+           05 CKPT-LAST-ALIAS         PIC X(9).
