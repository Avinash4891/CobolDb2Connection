@@ -29,9 +29,123 @@
 
        ENVIRONMENT DIVISION.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARMFILE ASSIGN TO "PARMFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+
+           SELECT AUDITFILE ASSIGN TO "AUDITFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT ENVRPT ASSIGN TO "ENVRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ENVRPT-FILE-STATUS.
+
+           SELECT CKPTFILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARMFILE
+           RECORDING MODE IS F.
+       COPY "db2parm.cpy".
+
+       FD  AUDITFILE
+           RECORDING MODE IS F.
+       COPY "db2audt.cpy".
+
+       FD  ENVRPT
+           RECORDING MODE IS F.
+       COPY "db2envr.cpy".
+
+       FD  CKPTFILE
+           RECORDING MODE IS F.
+       COPY "db2ckpt.cpy".
+
        WORKING-STORAGE SECTION.
 
+       01  WS-PARM-FILE-STATUS         PIC X(2).
+           88 PARM-FILE-OK             VALUE "00".
+           88 PARM-FILE-EOF            VALUE "10".
+
+       01  WS-AUDIT-FILE-STATUS        PIC X(2).
+           88 AUDIT-FILE-OK            VALUE "00".
+
+       01  WS-ENVRPT-FILE-STATUS       PIC X(2).
+           88 ENVRPT-FILE-OK           VALUE "00".
+
+       01  WS-CKPT-FILE-STATUS         PIC X(2).
+           88 CKPT-FILE-OK             VALUE "00".
+
+      *> restart checkpoint controls (req 007) - CKPT-GOOD-COUNT is a
+      *> position (count of PARMFILE entries from the top), not a name,
+      *> so "is this entry already confirmed good" is a plain numeric
+      *> compare against WS-CKPT-RESUME-COUNT (the value loaded at
+      *> startup) and can never get stuck looking for an alias that no
+      *> longer appears in PARMFILE. WS-CKPT-RUN-BROKEN makes sure the
+      *> checkpoint only ever advances over a contiguous good prefix -
+      *> once any entry fails in this run, later successes do not move
+      *> it past the failure.
+       01  WS-CKPT-RESUME-COUNT        PIC 9(4) VALUE 0.
+       01  WS-CKPT-LAST-ALIAS          PIC X(9) VALUE SPACES.
+       01  WS-SKIPPING-TO-CKPT         PIC X VALUE 'N'.
+           88 SKIPPING-COMPLETED-ALIASES VALUE 'Y'.
+       01  WS-CKPT-RUN-BROKEN          PIC X VALUE 'N'.
+           88 CKPT-RUN-BROKEN          VALUE 'Y'.
+
+      *> credential vault lookup controls (req 008)
+       01  WS-VAULT-LOOKUP-KEY         PIC X(9).
+       01  WS-2ND-VAULT-LOOKUP-KEY     PIC X(9).
+       01  WS-VAULT-STATUS-CODE        PIC S9(9) COMP-5.
+
+      *> set by LOOKUP-VAULT-PSWD/LOOKUP-2ND-VAULT-PSWD in sweep mode
+      *> when this PARMFILE entry's vault key can't be resolved - there
+      *> is no password to connect with, so SQL-CONNECT treats it as an
+      *> immediate CONNECT failure for this alias instead of attempting
+      *> DB2CONNS with garbage credentials
+       01  WS-VAULT-LOOKUP-FAILED      PIC X VALUE 'N'.
+           88 VAULT-LOOKUP-FAILED      VALUE 'Y'.
+
+      *> two-phase / second-site connect controls (req 009)
+       01  WS-2ND-SITE-ACTIVE          PIC X VALUE 'N'.
+           88 SECOND-SITE-REQUESTED    VALUE 'Y'.
+       01  WS-SQLCODE-2ND-CONNECT      PIC S9(9) COMP-5 VALUE 0.
+
+      *> sentinel moved into the audit record for a step that was never
+      *> attempted for this alias, so "not attempted" can't be read back
+      *> as a real SQLCODE of 0
+       01  WS-SQLCODE-NOT-ATTEMPTED    PIC S9(9) COMP-5 VALUE -9999.
+
+      *> moved into WS-SQLCODE-CONNECT/SQLCODE when a missing vault key
+      *> stopped CONNECT from ever being attempted for this alias, kept
+      *> distinct from WS-SQLCODE-NOT-ATTEMPTED so the audit trail can
+      *> tell "no vault key" apart from "downstream step never reached"
+       01  WS-SQLCODE-NO-VAULT-KEY     PIC S9(9) COMP-5 VALUE -9998.
+
+       01  WS-SQLCODE-CONNECT          PIC S9(9) COMP-5 VALUE 0.
+       01  WS-SQLCODE-DATE             PIC S9(9) COMP-5 VALUE 0.
+       01  WS-SQLCODE-RESET            PIC S9(9) COMP-5 VALUE 0.
+
+      *> subsystem sweep controls (req 004) - when PARMFILE carries more
+      *> than one subsystem entry, MAIN-DB2CONN loops CONNECT THRU
+      *> SQL-CONNECT-EX once per entry instead of connecting just once
+       01  WS-SWEEP-MODE               PIC X VALUE 'N'.
+           88 SWEEP-ACTIVE             VALUE 'Y'.
+       01  WS-MORE-SUBSYS              PIC X VALUE 'Y'.
+       01  WS-SUBSYS-COUNT             PIC 9(4) VALUE 0.
+       01  WS-PASS-COUNT               PIC 9(4) VALUE 0.
+       01  WS-FAIL-COUNT               PIC 9(4) VALUE 0.
+       01  WS-CONNECT-FAILED           PIC X VALUE 'N'.
+           88 CONNECT-STEP-FAILED      VALUE 'Y'.
+
+      *> business table cursor fetch controls (req 005)
+       01  WS-MORE-ROWS                PIC X VALUE 'Y'.
+       01  WS-FETCH-ROW-COUNT          PIC 9(4) VALUE 0.
+       01  WS-MAX-FETCH-ROWS           PIC 9(4) VALUE 5.
+
        01  SQLDA-ID pic 9(4) comp-5.
        01  SQLDSIZE pic 9(4) comp-5.
        01  SQL-STMT-ID pic 9(4) comp-5.
@@ -61,17 +175,7 @@
        01  SQL-IS-STRUCT  pic 9(4) comp-5.
        01  SQL-IS-IND-STRUCT pic 9(4) comp-5.
        01  SQL-STRUCT-SIZE pic 9(4) comp-5.
-       01  SQLA-PROGRAM-ID.
-           05 SQL-PART1 pic 9(4) COMP-5 value 172.
-           05 SQL-PART2 pic X(6) value "AEAVAI".
-           05 SQL-PART3 pic X(24) value "kBikNYCl01111 2         ".
-           05 SQL-PART4 pic 9(4) COMP-5 value 8.
-           05 SQL-PART5 pic X(8) value "DB2INST1".
-           05 SQL-PART6 pic X(120) value LOW-VALUES.
-           05 SQL-PART7 pic 9(4) COMP-5 value 8.
-           05 SQL-PART8 pic X(8) value "DB2CONN ".
-           05 SQL-PART9 pic X(120) value LOW-VALUES.
-                               
+       COPY "db2pid.cpy".
 
       *> SQL communication area
        COPY "sqlca.cpy".
@@ -82,6 +186,11 @@
           88 SQL-STATUS-NOT-FOUND      VALUE  100.
           88 SQL-STATUS-DUP            VALUE -803.
 
+      *> worst batch return code seen across all steps this run, moved
+      *> to the RETURN-CODE special register just before GOBACK so the
+      *> JCL step condition code reflects what actually happened
+       01 WS-BATCH-RETURN-CODE         PIC S9(4) COMP-5 VALUE 0.
+
       *> SQL declare variables
        
       *EXEC SQL BEGIN DECLARE SECTION END-EXEC.
@@ -100,8 +209,33 @@
        01 HV-PSWD.
           49 HV-PSWD-LEN               PIC S9(4) COMP-5.
           49 HV-PSWD-BUF               PIC X(20).
-       
-       
+
+      *> second-site connect fields (req 009) - only populated/used
+      *> when PARM-2ND-DBALIAS is set; see CONNECT-SECOND-SITE for what
+      *> this second CONNECT actually provides
+       01 HV-2ND-DBALIAS.
+          49 HV-2ND-DBALIAS-LEN        PIC S9(4) COMP-5.
+          49 HV-2ND-DBALIAS-BUF        PIC X(9).
+       01 HV-2ND-USERID.
+          49 HV-2ND-USERID-LEN         PIC S9(4) COMP-5.
+          49 HV-2ND-USERID-BUF         PIC X(20).
+       01 HV-2ND-PSWD.
+          49 HV-2ND-PSWD-LEN           PIC S9(4) COMP-5.
+          49 HV-2ND-PSWD-BUF           PIC X(20).
+
+      *> multi-row, multi-column business table fetch (req 005) - this
+      *> proves the application tables are reachable, not just SYSDUMMY1
+       01 HV-CUST-AREA.
+           05 HV-CUST-ID        PIC S9(9) COMP-5.
+           05 HV-CUST-NAME      PIC X(30).
+           05 HV-CUST-STATUS    PIC X(1).
+
+      *> DB2 environment snapshot (req 006)
+       01 HV-ENV-AREA.
+           05 HV-ENV-SERVER     PIC X(18).
+           05 HV-ENV-SQLID      PIC X(8).
+           05 HV-ENV-VERSION    PIC X(8).
+
       *EXEC SQL END   DECLARE SECTION END-EXEC
                                                
 
@@ -111,30 +245,407 @@
        MAIN-DB2CONN SECTION.
       *>------------------------------------------------------------------------
            DISPLAY "INSIDE DB2 CONNECTION MODULE"
-           
-           PERFORM CONNECT THRU CONNECT-EX
 
-           DISPLAY "EXITING DB2 CONNECTION MODULE"
+           PERFORM OPEN-CONN-PARMS THRU OPEN-CONN-PARMS-EX
+
+           PERFORM READ-RESTART-CKPT THRU READ-RESTART-CKPT-EX
+
+           PERFORM CONNECT-SWEEP THRU CONNECT-SWEEP-EX
+
+           PERFORM CLOSE-CONN-PARMS THRU CLOSE-CONN-PARMS-EX
+
+      *> a checkpoint position beyond the current PARMFILE's entry
+      *> count (e.g. the file got shorter between runs) would otherwise
+      *> skip every entry and report a clean empty sweep - flag it and
+      *> clear the stale checkpoint so the next run does a full sweep
+      *> instead of repeating this no-op forever
+           IF SWEEP-ACTIVE AND WS-PASS-COUNT = 0 AND WS-FAIL-COUNT = 0
+              DISPLAY "WARNING - RESTART CHECKPOINT SKIPPED EVERY "
+               "PARMFILE ENTRY - CLEARING STALE CHECKPOINT"
+              PERFORM CLEAR-RESTART-CKPT THRU CLEAR-RESTART-CKPT-EX
+              IF WS-BATCH-RETURN-CODE < 4
+                 MOVE 4 TO WS-BATCH-RETURN-CODE
+              END-IF
+           ELSE
+              IF WS-FAIL-COUNT = 0
+                 PERFORM CLEAR-RESTART-CKPT THRU CLEAR-RESTART-CKPT-EX
+              END-IF
+           END-IF
+
+           DISPLAY "DB2 SUBSYSTEM SWEEP SUMMARY - SUBSYSTEMS="
+            WS-SUBSYS-COUNT " PASS=" WS-PASS-COUNT
+            " FAIL=" WS-FAIL-COUNT
+
+           MOVE WS-BATCH-RETURN-CODE TO RETURN-CODE
+           DISPLAY "EXITING DB2 CONNECTION MODULE - RC=" RETURN-CODE
            GOBACK
           .
        MAIN-DB2CONN-EX.
           EXIT.
 
       *>------------------------------------------------------------------------
-       CONNECT SECTION.
+      *> Opens the externalized connection parameter card (PARMFILE) so
+      *> ops can repoint DB2CONN at any alias/userid/password - or at a
+      *> whole list of subsystems to sweep - without a source change or
+      *> a recompile. Falls back to the historical TESTDB/DB2INST1
+      *> single-alias default only when no parameter card is present.
+      *>------------------------------------------------------------------------
+       OPEN-CONN-PARMS SECTION.
       *>------------------------------------------------------------------------
+          OPEN INPUT PARMFILE
 
-          MOVE 'TESTDB' TO HV-DBALIAS-BUF
-          MOVE FUNCTION STORED-CHAR-LENGTH(HV-DBALIAS-BUF)
-            TO HV-DBALIAS-LEN
+          IF PARM-FILE-OK
+             MOVE 'Y' TO WS-SWEEP-MODE
+             PERFORM READ-NEXT-SUBSYS THRU READ-NEXT-SUBSYS-EX
+             IF PARM-FILE-EOF
+                DISPLAY "PARMFILE IS EMPTY - USING DEFAULT CONN PARMS"
+                MOVE 'N' TO WS-SWEEP-MODE
+                CLOSE PARMFILE
+                PERFORM USE-DEFAULT-CONN-PARMS
+                   THRU USE-DEFAULT-CONN-PARMS-EX
+             END-IF
+          ELSE
+             DISPLAY "PARMFILE NOT AVAILABLE - USING DEFAULT CONN PARMS"
+             MOVE 'N' TO WS-SWEEP-MODE
+             PERFORM USE-DEFAULT-CONN-PARMS
+                THRU USE-DEFAULT-CONN-PARMS-EX
+          END-IF
+
+          MOVE 'Y' TO WS-MORE-SUBSYS
+          .
+       OPEN-CONN-PARMS-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+      *> Loops CONNECT THRU SQL-CONNECT-EX once per subsystem entry in
+      *> PARMFILE (req 004). In single-alias fallback mode this runs the
+      *> loop body exactly once, same as the original program. Entries
+      *> already confirmed good by a prior run's restart checkpoint
+      *> (req 007) are skipped instead of reprocessed - the skip test is
+      *> a numeric compare of this entry's position (WS-SUBSYS-COUNT)
+      *> against WS-CKPT-RESUME-COUNT, so it always resolves one way or
+      *> the other and can never get stuck skipping a PARMFILE that no
+      *> longer contains the checkpointed alias. The vault credential
+      *> lookup is done here, immediately before CONNECT, rather than
+      *> back when READ-NEXT-SUBSYS buffered the entry (review fix) - a
+      *> skipped entry's vault key is never looked up at all, so a
+      *> rotated/missing key for a subsystem this run isn't even
+      *> attempting can no longer poison WS-BATCH-RETURN-CODE or print a
+      *> false-alarm warning.
+      *>------------------------------------------------------------------------
+       CONNECT-SWEEP SECTION.
+      *>------------------------------------------------------------------------
+          PERFORM UNTIL WS-MORE-SUBSYS = 'N'
+             IF SKIPPING-COMPLETED-ALIASES
+                DISPLAY "SKIPPING ALREADY-COMPLETED SUBSYSTEM "
+                 HV-DBALIAS-BUF
+                IF WS-SUBSYS-COUNT NOT < WS-CKPT-RESUME-COUNT
+                   MOVE 'N' TO WS-SKIPPING-TO-CKPT
+                END-IF
+             ELSE
+                PERFORM LOOKUP-CONN-CREDENTIALS
+                   THRU LOOKUP-CONN-CREDENTIALS-EX
+                PERFORM CONNECT THRU CONNECT-EX
+                PERFORM REPORT-SUBSYS-RESULT
+                   THRU REPORT-SUBSYS-RESULT-EX
+                IF CONNECT-STEP-FAILED
+                   MOVE 'Y' TO WS-CKPT-RUN-BROKEN
+                ELSE
+                   IF NOT CKPT-RUN-BROKEN
+                      PERFORM UPDATE-RESTART-CKPT
+                         THRU UPDATE-RESTART-CKPT-EX
+                   END-IF
+                END-IF
+             END-IF
+
+             IF SWEEP-ACTIVE
+                PERFORM READ-NEXT-SUBSYS THRU READ-NEXT-SUBSYS-EX
+                IF PARM-FILE-EOF
+                   MOVE 'N' TO WS-MORE-SUBSYS
+                END-IF
+             ELSE
+                MOVE 'N' TO WS-MORE-SUBSYS
+             END-IF
+          END-PERFORM
+          .
+       CONNECT-SWEEP-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+      *> Reads the restart control file so a rerun after a mid-sweep
+      *> failure skips subsystems already confirmed good. Only honored
+      *> in sweep mode (PARMFILE actually in use) - a checkpoint left
+      *> behind by a previous sweep has no meaningful position against
+      *> the single compiled-in default alias, so the default/no-PARMFILE
+      *> path always processes its one entry regardless of what an old
+      *> checkpoint file says.
+      *>------------------------------------------------------------------------
+       READ-RESTART-CKPT SECTION.
+      *>------------------------------------------------------------------------
+          OPEN INPUT CKPTFILE
+
+          IF CKPT-FILE-OK
+             READ CKPTFILE
+             IF CKPT-FILE-OK AND SWEEP-ACTIVE AND CKPT-GOOD-COUNT > 0
+                MOVE CKPT-GOOD-COUNT TO WS-CKPT-RESUME-COUNT
+                MOVE CKPT-LAST-ALIAS TO WS-CKPT-LAST-ALIAS
+                MOVE 'Y' TO WS-SKIPPING-TO-CKPT
+                DISPLAY "RESTART CHECKPOINT FOUND - RESUMING AFTER "
+                 WS-CKPT-RESUME-COUNT " ENTRY(IES), LAST GOOD ALIAS "
+                 WS-CKPT-LAST-ALIAS
+             END-IF
+             CLOSE CKPTFILE
+          END-IF
+          .
+       READ-RESTART-CKPT-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+      *> Advances the checkpoint to this entry's position only while the
+      *> contiguous-good-prefix is still unbroken for this run (req 007
+      *> fix) - once any earlier entry in this run has failed,
+      *> WS-CKPT-RUN-BROKEN stops a later success from moving the
+      *> checkpoint past the failed entry, so the failed alias is always
+      *> retried on the next run instead of being silently skipped.
+      *>------------------------------------------------------------------------
+       UPDATE-RESTART-CKPT SECTION.
+      *>------------------------------------------------------------------------
+          MOVE WS-SUBSYS-COUNT TO CKPT-GOOD-COUNT
+          MOVE HV-DBALIAS-BUF TO CKPT-LAST-ALIAS
+          OPEN OUTPUT CKPTFILE
+          IF NOT CKPT-FILE-OK
+             DISPLAY "WARNING - UNABLE TO OPEN CKPTFILE, STATUS="
+              WS-CKPT-FILE-STATUS " - RESTART CHECKPOINT NOT UPDATED"
+          ELSE
+             WRITE CKPT-RECORD
+             IF NOT CKPT-FILE-OK
+                DISPLAY "WARNING - UNABLE TO WRITE CKPTFILE, STATUS="
+                 WS-CKPT-FILE-STATUS " - RESTART CHECKPOINT NOT UPDATED"
+             END-IF
+             CLOSE CKPTFILE
+          END-IF
+          .
+       UPDATE-RESTART-CKPT-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+      *> Whole sweep finished clean - clear the checkpoint so the next
+      *> run starts a fresh full sweep instead of skipping everything.
+      *>------------------------------------------------------------------------
+       CLEAR-RESTART-CKPT SECTION.
+      *>------------------------------------------------------------------------
+          MOVE 0 TO CKPT-GOOD-COUNT
+          MOVE SPACES TO CKPT-LAST-ALIAS
+          OPEN OUTPUT CKPTFILE
+          IF NOT CKPT-FILE-OK
+             DISPLAY "WARNING - UNABLE TO OPEN CKPTFILE, STATUS="
+              WS-CKPT-FILE-STATUS " - RESTART CHECKPOINT NOT CLEARED"
+          ELSE
+             WRITE CKPT-RECORD
+             IF NOT CKPT-FILE-OK
+                DISPLAY "WARNING - UNABLE TO WRITE CKPTFILE, STATUS="
+                 WS-CKPT-FILE-STATUS " - RESTART CHECKPOINT NOT CLEARED"
+             END-IF
+             CLOSE CKPTFILE
+          END-IF
+          .
+       CLEAR-RESTART-CKPT-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       READ-NEXT-SUBSYS SECTION.
+      *>------------------------------------------------------------------------
+          READ PARMFILE
+
+          IF PARM-FILE-OK
+             MOVE PARM-DBALIAS   TO HV-DBALIAS-BUF
+             MOVE PARM-USERID    TO HV-USERID-BUF
+             MOVE PARM-VAULT-KEY TO WS-VAULT-LOOKUP-KEY
+             ADD 1 TO WS-SUBSYS-COUNT
+
+      *> vault lookup (LOOKUP-CONN-CREDENTIALS) is deferred to
+      *> CONNECT-SWEEP, right before this entry is actually connected -
+      *> not every buffered entry gets that far (req 007 checkpoint can
+      *> skip it), see CONNECT-SWEEP header comment (review fix)
+             MOVE 'N' TO WS-2ND-SITE-ACTIVE
+             IF PARM-2ND-DBALIAS NOT = SPACES
+                MOVE 'Y' TO WS-2ND-SITE-ACTIVE
+                MOVE PARM-2ND-DBALIAS   TO HV-2ND-DBALIAS-BUF
+                MOVE PARM-2ND-USERID    TO HV-2ND-USERID-BUF
+                MOVE PARM-2ND-VAULT-KEY TO WS-2ND-VAULT-LOOKUP-KEY
+             END-IF
+          END-IF
+          .
+       READ-NEXT-SUBSYS-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       CLOSE-CONN-PARMS SECTION.
+      *>------------------------------------------------------------------------
+          IF SWEEP-ACTIVE
+             CLOSE PARMFILE
+          END-IF
+          .
+       CLOSE-CONN-PARMS-EX.
+          EXIT.
 
+      *>------------------------------------------------------------------------
+       USE-DEFAULT-CONN-PARMS SECTION.
+      *>------------------------------------------------------------------------
+          MOVE 'TESTDB'     TO HV-DBALIAS-BUF
           MOVE 'DB2INST1'   TO HV-USERID-BUF
+          MOVE 'TESTDB'     TO WS-VAULT-LOOKUP-KEY
+          ADD 1 TO WS-SUBSYS-COUNT
+          MOVE 'N' TO WS-2ND-SITE-ACTIVE
+          .
+       USE-DEFAULT-CONN-PARMS-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+      *> Resolves this entry's vault credential(s) and recomputes its
+      *> host-variable lengths right before CONNECT-SWEEP actually
+      *> connects to it - called from neither READ-NEXT-SUBSYS nor
+      *> USE-DEFAULT-CONN-PARMS so an entry the req 007 checkpoint is
+      *> skipping never triggers a vault lookup at all (review fix).
+      *>------------------------------------------------------------------------
+       LOOKUP-CONN-CREDENTIALS SECTION.
+      *>------------------------------------------------------------------------
+          PERFORM LOOKUP-VAULT-PSWD THRU LOOKUP-VAULT-PSWD-EX
+          PERFORM COMPUTE-HV-LENGTHS THRU COMPUTE-HV-LENGTHS-EX
+
+          IF SECOND-SITE-REQUESTED
+             PERFORM LOOKUP-2ND-VAULT-PSWD THRU LOOKUP-2ND-VAULT-PSWD-EX
+             PERFORM COMPUTE-2ND-HV-LENGTHS
+                THRU COMPUTE-2ND-HV-LENGTHS-EX
+          END-IF
+          .
+       LOOKUP-CONN-CREDENTIALS-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+      *> Looks a subsystem's connect password up in the credential vault
+      *> (req 008) instead of reading/holding it as cleartext. A missing
+      *> vault key means there is no safe connection attempt to make, so
+      *> it fails this alias the same way a CONNECT failure does: in a
+      *> sweep (req 004) that's logged and counted as FAIL, with
+      *> CONNECT-SWEEP moving on to the next PARMFILE entry (see
+      *> VAULT-LOOKUP-FAILED in SQL-CONNECT); only the no-PARMFILE
+      *> default path still stops the run outright, mirroring
+      *> ABEND-DB2CONN.
+      *>------------------------------------------------------------------------
+       LOOKUP-VAULT-PSWD SECTION.
+      *>------------------------------------------------------------------------
+          MOVE 'N' TO WS-VAULT-LOOKUP-FAILED
+
+          CALL "DB2VAULT" USING WS-VAULT-LOOKUP-KEY
+                                 HV-PSWD
+                                 WS-VAULT-STATUS-CODE
+
+          IF WS-VAULT-STATUS-CODE NOT = 0
+             DISPLAY "*** NO VAULT ENTRY FOR KEY " WS-VAULT-LOOKUP-KEY
+             MOVE 16 TO WS-BATCH-RETURN-CODE
+             IF SWEEP-ACTIVE
+                DISPLAY "SWEEP MODE - CONTINUING TO NEXT SUBSYSTEM"
+                MOVE 'Y' TO WS-VAULT-LOOKUP-FAILED
+             ELSE
+                MOVE WS-BATCH-RETURN-CODE TO RETURN-CODE
+                STOP RUN
+             END-IF
+          END-IF
+          .
+       LOOKUP-VAULT-PSWD-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+      *> Same vault lookup as LOOKUP-VAULT-PSWD but for the second-site
+      *> credentials used by the req 009 two-phase CONNECT. Does not
+      *> reset WS-VAULT-LOOKUP-FAILED - a primary-site failure already
+      *> flagged for this entry by LOOKUP-VAULT-PSWD must not be erased
+      *> just because the second-site lookup happens to succeed.
+      *>------------------------------------------------------------------------
+       LOOKUP-2ND-VAULT-PSWD SECTION.
+      *>------------------------------------------------------------------------
+          CALL "DB2VAULT" USING WS-2ND-VAULT-LOOKUP-KEY
+                                 HV-2ND-PSWD
+                                 WS-VAULT-STATUS-CODE
+
+          IF WS-VAULT-STATUS-CODE NOT = 0
+             DISPLAY "*** NO VAULT ENTRY FOR 2ND-SITE KEY "
+              WS-2ND-VAULT-LOOKUP-KEY
+             MOVE 16 TO WS-BATCH-RETURN-CODE
+             IF SWEEP-ACTIVE
+                DISPLAY "SWEEP MODE - CONTINUING TO NEXT SUBSYSTEM"
+                MOVE 'Y' TO WS-VAULT-LOOKUP-FAILED
+             ELSE
+                MOVE WS-BATCH-RETURN-CODE TO RETURN-CODE
+                STOP RUN
+             END-IF
+          END-IF
+          .
+       LOOKUP-2ND-VAULT-PSWD-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       COMPUTE-HV-LENGTHS SECTION.
+      *>------------------------------------------------------------------------
+          MOVE FUNCTION STORED-CHAR-LENGTH(HV-DBALIAS-BUF)
+            TO HV-DBALIAS-LEN
           MOVE FUNCTION STORED-CHAR-LENGTH(HV-USERID-BUF)
             TO HV-USERID-LEN
 
-          MOVE 'db2admin'     TO HV-PSWD-BUF
-          MOVE FUNCTION STORED-CHAR-LENGTH(HV-PSWD-BUF)
-            TO HV-PSWD-LEN
+      *> HV-PSWD-LEN is NOT recomputed here (review fix) - LOOKUP-VAULT-
+      *> PSWD already set it from DB2VAULT's LS-PSWD-LEN, the true
+      *> decoded length. STORED-CHAR-LENGTH strips trailing spaces, and
+      *> a decoded password byte can legitimately BE a trailing space,
+      *> so recomputing it here would silently truncate exactly those
+      *> passwords before DB2CONNS binds them.
+
+      *> keeps DB2CONN's own sqlgstrt calls (env snapshot, business
+      *> table fetch, connect reset) tagged with the connected userid
+      *> instead of a blank authid, now that SQL-PART5 is no longer a
+      *> compiled-in literal (req 008)
+          MOVE HV-USERID-BUF TO SQL-PART5
+          .
+       COMPUTE-HV-LENGTHS-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       COMPUTE-2ND-HV-LENGTHS SECTION.
+      *>------------------------------------------------------------------------
+          MOVE FUNCTION STORED-CHAR-LENGTH(HV-2ND-DBALIAS-BUF)
+            TO HV-2ND-DBALIAS-LEN
+          MOVE FUNCTION STORED-CHAR-LENGTH(HV-2ND-USERID-BUF)
+            TO HV-2ND-USERID-LEN
+
+      *> HV-2ND-PSWD-LEN is NOT recomputed here (review fix) - same
+      *> reason as COMPUTE-HV-LENGTHS: LOOKUP-2ND-VAULT-PSWD already set
+      *> it from DB2VAULT's authoritative decoded length.
+          .
+       COMPUTE-2ND-HV-LENGTHS-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+      *> One pass/fail line per subsystem for the morning DB2 health
+      *> check, plus the running sweep totals shown in MAIN-DB2CONN.
+      *>------------------------------------------------------------------------
+       REPORT-SUBSYS-RESULT SECTION.
+      *>------------------------------------------------------------------------
+          IF CONNECT-STEP-FAILED
+             ADD 1 TO WS-FAIL-COUNT
+             DISPLAY "SUBSYSTEM " HV-DBALIAS-BUF " : FAIL SQLCODE="
+              WS-SQLCODE-CONNECT
+          ELSE
+             ADD 1 TO WS-PASS-COUNT
+             DISPLAY "SUBSYSTEM " HV-DBALIAS-BUF " : PASS SQLCODE="
+              WS-SQLCODE-CONNECT
+          END-IF
+          .
+       REPORT-SUBSYS-RESULT-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       CONNECT SECTION.
+      *>------------------------------------------------------------------------
 
           PERFORM SQL-CONNECT
           .
@@ -144,22 +655,84 @@
       *>------------------------------------------------------------------------
        SQL-CONNECT SECTION.
       *>------------------------------------------------------------------------
-           DISPLAY "INITIATING CONNECTION REQUEST WITH TESTDB"
+           MOVE 'N' TO WS-CONNECT-FAILED
+
+      *> none of these steps have run yet for this alias - carry the
+      *> not-attempted sentinel until/unless each one actually executes,
+      *> so a CONNECT failure can't leave a stale SQLCODE from whatever
+      *> subsystem was processed before this one sitting in the audit
+      *> record for steps that never ran against this alias
+           MOVE WS-SQLCODE-NOT-ATTEMPTED TO WS-SQLCODE-DATE
+           MOVE WS-SQLCODE-NOT-ATTEMPTED TO WS-SQLCODE-RESET
+           MOVE WS-SQLCODE-NOT-ATTEMPTED TO WS-SQLCODE-2ND-CONNECT
+
+      *> req 008 fix (review): LOOKUP-VAULT-PSWD/LOOKUP-2ND-VAULT-PSWD
+      *> already flagged (in sweep mode) that this entry has no usable
+      *> vault key - there is nothing to pass DB2CONNS, so fail this
+      *> alias the same way an outright CONNECT failure does (audit it,
+      *> count it, let the sweep move on) instead of ever calling
+      *> DB2CONNS with an empty/garbage password
+           IF VAULT-LOOKUP-FAILED
+              MOVE 'Y' TO WS-CONNECT-FAILED
+              MOVE WS-SQLCODE-NO-VAULT-KEY TO SQLCODE
+              MOVE SQLCODE TO WS-SQLCODE-CONNECT
+              IF WS-BATCH-RETURN-CODE < 16
+                 MOVE 16 TO WS-BATCH-RETURN-CODE
+              END-IF
+              PERFORM WRITE-AUDIT-RECORD THRU WRITE-AUDIT-RECORD-EX
+              PERFORM ABEND-DB2CONN THRU ABEND-DB2CONN-EX
+              GO TO SQL-CONNECT-EX
+           END-IF
+
+           DISPLAY "INITIATING CONNECTION REQUEST WITH " HV-DBALIAS-BUF
+
+      *> CONNECT/SQL-CONNECT low-level SQLDA wiring now lives in the
+      *> DB2CONNS connection-service subroutine so other batch programs
+      *> can share it instead of re-implementing it.
+           CALL "DB2CONNS" USING HV-DBALIAS
+                                  HV-USERID
+                                  HV-PSWD
+                                  SQLCA
+                                  WS-SQL-STATUS
+
+          MOVE SQLCODE TO WS-SQLCODE-CONNECT
+
+          DISPLAY "CONNECTION REQUEST RESPONSE CODE SQLCODE : "
+           SQLCODE
+
+      *> CONNECT failed outright - write the audit record (req 003)
+      *> while WS-SQLCODE-CONNECT/SQLCA are still this alias's own
+      *> values, THEN abend/continue, so the one event the audit trail
+      *> most needs to capture is never lost to STOP RUN in the
+      *> default/single-alias path
+          IF NOT SQL-STATUS-OK
+             MOVE 'Y' TO WS-CONNECT-FAILED
+             IF WS-BATCH-RETURN-CODE < 16
+                MOVE 16 TO WS-BATCH-RETURN-CODE
+             END-IF
+             PERFORM WRITE-AUDIT-RECORD THRU WRITE-AUDIT-RECORD-EX
+             PERFORM ABEND-DB2CONN THRU ABEND-DB2CONN-EX
+             GO TO SQL-CONNECT-EX
+          END-IF
+
+          PERFORM DB2-ENV-SNAPSHOT THRU DB2-ENV-SNAPSHOT-EX
+
+          DISPLAY "FETCH CURRENT DATE FROM DB2"
           
           
       *EXEC SQL 
-      *CONNECT TO    :HV-DBALIAS
-      *                 USER  :HV-USERID
-      *                 USING :HV-PSWD
+      *SELECT CURRENT DATE 
+      *         INTO :HV-AREA.HV-DATE 
+      *         FROM SYSIBM.SYSDUMMY1
       *    END-EXEC
            CALL "sqlgstrt" USING
               BY CONTENT SQLA-PROGRAM-ID
               BY VALUE 0
               BY REFERENCE SQLCA
 
-           MOVE 1 TO SQL-STMT-ID 
-           MOVE 3 TO SQLDSIZE 
-           MOVE 2 TO SQLDA-ID 
+           MOVE 2 TO SQL-STMT-ID 
+           MOVE 1 TO SQLDSIZE 
+           MOVE 3 TO SQLDA-ID 
 
            CALL "sqlgaloc" USING
                BY VALUE SQLDA-ID 
@@ -167,55 +740,247 @@
                         SQL-STMT-ID
                         0
 
-           MOVE 9 TO SQL-HOST-VAR-LENGTH
-           MOVE 448 TO SQL-DATA-TYPE
+           MOVE 10 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
            MOVE 0 TO SQLVAR-INDEX
-           MOVE 2 TO SQLDA-ID
+           MOVE 3 TO SQLDA-ID
 
            CALL "sqlgstlv" USING 
             BY VALUE SQLDA-ID
                      SQLVAR-INDEX
                      SQL-DATA-TYPE
                      SQL-HOST-VAR-LENGTH
-            BY REFERENCE HV-DBALIAS
+            BY REFERENCE HV-DATE
+            OF
+            HV-AREA
             BY VALUE 0
                      0
 
-           MOVE 20 TO SQL-HOST-VAR-LENGTH
+           MOVE 3 TO SQL-OUTPUT-SQLDA-ID 
+           MOVE 0 TO SQL-INPUT-SQLDA-ID 
+           MOVE 1 TO SQL-SECTIONUMBER 
+           MOVE 24 TO SQL-CALL-TYPE 
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE 
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+                                                                        
+
+          MOVE SQLCODE TO WS-SQL-STATUS
+          MOVE SQLCODE TO WS-SQLCODE-DATE
+
+          DISPLAY "GET DATE SQL ENDED WITH SQLCODE :" SQLCODE
+          DISPLAY "TODAY'S DATE IS: " HV-DATE OF HV-AREA
+
+          IF NOT SQL-STATUS-OK
+             DISPLAY "WARNING - DATE FETCH DID NOT RETURN SQLCODE 0"
+             IF WS-BATCH-RETURN-CODE < 8
+                MOVE 8 TO WS-BATCH-RETURN-CODE
+             END-IF
+          END-IF
+
+          PERFORM FETCH-BUSINESS-TABLE THRU FETCH-BUSINESS-TABLE-EX
+
+          IF SECOND-SITE-REQUESTED
+             PERFORM CONNECT-SECOND-SITE THRU CONNECT-SECOND-SITE-EX
+          END-IF
+
+      *> Skip the CONNECT RESET when the second-site CONNECT just
+      *> succeeded (review fix) - this single-connection interface has
+      *> already switched the active connection from site 1 to site 2
+      *> (see CONNECT-SECOND-SITE), so an unconditional reset here would
+      *> tear down site 2 as well and leave nothing live for a follow-on
+      *> program to use, defeating req 009's whole point. WS-SQLCODE-
+      *> RESET is left at its WS-SQLCODE-NOT-ATTEMPTED sentinel (set at
+      *> entry to SQL-CONNECT) in that case, since the step genuinely
+      *> didn't run. If the second-site CONNECT itself failed there is
+      *> nothing worth preserving, so the reset proceeds as normal.
+          IF SECOND-SITE-REQUESTED AND WS-SQLCODE-2ND-CONNECT = 0
+             DISPLAY "SKIPPING CONNECT RESET - 2ND-SITE CONNECTION "
+              "LEFT LIVE FOR A FOLLOW-ON PROGRAM"
+          ELSE
+             DISPLAY "RESETTING DB2 CONNECTION NOW"
+
+      *EXEC SQL
+      *CONNECT RESET
+      *    END-EXEC
+              CALL "sqlgstrt" USING
+                 BY CONTENT SQLA-PROGRAM-ID
+                 BY VALUE 0
+                 BY REFERENCE SQLCA
+
+              MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+              MOVE 0 TO SQL-INPUT-SQLDA-ID
+              MOVE 3 TO SQL-SECTIONUMBER
+              MOVE 29 TO SQL-CALL-TYPE
+
+              CALL "sqlgcall" USING
+               BY VALUE SQL-CALL-TYPE
+                        SQL-SECTIONUMBER
+                        SQL-INPUT-SQLDA-ID
+                        SQL-OUTPUT-SQLDA-ID
+                        0
+
+              CALL "sqlgstop" USING
+               BY VALUE 0
+
+             MOVE SQLCODE TO WS-SQL-STATUS
+             MOVE SQLCODE TO WS-SQLCODE-RESET
+             DISPLAY "CONNECT RESET SQLCODE :" SQLCODE
+
+             IF NOT SQL-STATUS-OK
+                DISPLAY "WARNING - CONNECT RESET DID NOT RETURN "
+                 "SQLCODE 0"
+                IF WS-BATCH-RETURN-CODE < 8
+                   MOVE 8 TO WS-BATCH-RETURN-CODE
+                END-IF
+             END-IF
+          END-IF
+
+          PERFORM WRITE-AUDIT-RECORD THRU WRITE-AUDIT-RECORD-EX
+          .
+       SQL-CONNECT-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+      *> Second-site CONNECT (req 009) - issues a plain CONNECT TO a
+      *> second DB2 subsystem right after the first site's business-table
+      *> fetch, using the same DB2CONNS connection service as the
+      *> first-site CONNECT, with its own SQLCA/status fields so a
+      *> second-site failure doesn't overwrite the first site's SQLCODE
+      *> in the audit record.
+      *>
+      *> NOTE: this is a single remote-CONNECT sequence (SQL-CALL-TYPE
+      *> 29, same as a plain CONNECT), not DB2 private-protocol/RRSAF
+      *> two-phase commit. A second CONNECT TO issued this way switches
+      *> the active connection rather than holding both sites live at
+      *> once, so it does NOT give genuine simultaneous distributed
+      *> unit-of-work semantics - it proves the second subsystem is
+      *> reachable with its own credentials, which is as far as the
+      *> sqlgstrt/sqlgcall interface available here goes. Real
+      *> multi-site UOW would need DB2 private protocol (or RRSAF/SPM)
+      *> coordination that this precompiler-level interface doesn't
+      *> expose; see IMPLEMENTATION_STATUS.md req 009 for the
+      *> reconciliation.
+      *>
+      *> Because this CONNECT TO switches the active connection, site 1
+      *> is already disconnected by the time this paragraph returns
+      *> successfully - SQL-CONNECT skips its closing CONNECT RESET
+      *> whenever this CONNECT succeeds (review fix) so site 2, the only
+      *> one still live, is left live for a follow-on program instead of
+      *> being torn down too.
+      *>------------------------------------------------------------------------
+       CONNECT-SECOND-SITE SECTION.
+      *>------------------------------------------------------------------------
+          DISPLAY "INITIATING 2ND-SITE CONNECTION REQUEST WITH "
+           HV-2ND-DBALIAS-BUF
+
+          CALL "DB2CONNS" USING HV-2ND-DBALIAS
+                                 HV-2ND-USERID
+                                 HV-2ND-PSWD
+                                 SQLCA
+                                 WS-SQL-STATUS
+
+          MOVE SQLCODE TO WS-SQLCODE-2ND-CONNECT
+
+          DISPLAY "2ND-SITE CONNECTION RESPONSE CODE SQLCODE : "
+           SQLCODE
+
+          IF NOT SQL-STATUS-OK
+             DISPLAY "WARNING - 2ND-SITE CONNECT SQLCODE NOT ZERO"
+             IF WS-BATCH-RETURN-CODE < 8
+                MOVE 8 TO WS-BATCH-RETURN-CODE
+             END-IF
+          END-IF
+          .
+       CONNECT-SECOND-SITE-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+      *> Daily DB2 environment snapshot (req 006) - captures CURRENT
+      *> SERVER, CURRENT SQLID and the DB2 version/level so a DBA
+      *> maintenance upgrade shows up in a same-day artifact instead of
+      *> someone having to log in and query it by hand.
+      *>------------------------------------------------------------------------
+       DB2-ENV-SNAPSHOT SECTION.
+      *>------------------------------------------------------------------------
+           DISPLAY "CAPTURING DB2 ENVIRONMENT SNAPSHOT"
+
+      *EXEC SQL
+      *SELECT CURRENT SERVER, CURRENT SQLID, VERSION
+      *         INTO :HV-ENV-SERVER, :HV-ENV-SQLID, :HV-ENV-VERSION
+      *         FROM SYSIBM.SYSVERSIONS
+      *    END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 4 TO SQL-STMT-ID
+           MOVE 3 TO SQLDSIZE
+           MOVE 5 TO SQLDA-ID
+
+           CALL "sqlgaloc" USING
+               BY VALUE SQLDA-ID
+                        SQLDSIZE
+                        SQL-STMT-ID
+                        0
+
+           MOVE 18 TO SQL-HOST-VAR-LENGTH
+           MOVE 448 TO SQL-DATA-TYPE
+           MOVE 0 TO SQLVAR-INDEX
+           MOVE 5 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE HV-ENV-SERVER
+            BY VALUE 0
+                     0
+
+           MOVE 8 TO SQL-HOST-VAR-LENGTH
            MOVE 448 TO SQL-DATA-TYPE
            MOVE 1 TO SQLVAR-INDEX
-           MOVE 2 TO SQLDA-ID
+           MOVE 5 TO SQLDA-ID
 
-           CALL "sqlgstlv" USING 
+           CALL "sqlgstlv" USING
             BY VALUE SQLDA-ID
                      SQLVAR-INDEX
                      SQL-DATA-TYPE
                      SQL-HOST-VAR-LENGTH
-            BY REFERENCE HV-USERID
+            BY REFERENCE HV-ENV-SQLID
             BY VALUE 0
                      0
 
-           MOVE 20 TO SQL-HOST-VAR-LENGTH
+           MOVE 8 TO SQL-HOST-VAR-LENGTH
            MOVE 448 TO SQL-DATA-TYPE
            MOVE 2 TO SQLVAR-INDEX
-           MOVE 2 TO SQLDA-ID
+           MOVE 5 TO SQLDA-ID
 
-           CALL "sqlgstlv" USING 
+           CALL "sqlgstlv" USING
             BY VALUE SQLDA-ID
                      SQLVAR-INDEX
                      SQL-DATA-TYPE
                      SQL-HOST-VAR-LENGTH
-            BY REFERENCE HV-PSWD
+            BY REFERENCE HV-ENV-VERSION
             BY VALUE 0
                      0
 
-           MOVE 0 TO SQL-OUTPUT-SQLDA-ID 
-           MOVE 2 TO SQL-INPUT-SQLDA-ID 
-           MOVE 5 TO SQL-SECTIONUMBER 
-           MOVE 29 TO SQL-CALL-TYPE 
+           MOVE 5 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 0 TO SQL-INPUT-SQLDA-ID
+           MOVE 4 TO SQL-SECTIONUMBER
+           MOVE 24 TO SQL-CALL-TYPE
 
            CALL "sqlgcall" USING
-            BY VALUE SQL-CALL-TYPE 
+            BY VALUE SQL-CALL-TYPE
                      SQL-SECTIONUMBER
                      SQL-INPUT-SQLDA-ID
                      SQL-OUTPUT-SQLDA-ID
@@ -223,59 +988,162 @@
 
            CALL "sqlgstop" USING
             BY VALUE 0
-                                                                        
 
           MOVE SQLCODE TO WS-SQL-STATUS
+          DISPLAY "ENV SNAPSHOT SQLCODE :" SQLCODE
 
-          DISPLAY "CONNECTION REQUEST RESPONSE CODE SQLCODE : "
-           SQLCODE
+          IF SQL-STATUS-OK
+             PERFORM WRITE-ENV-REPORT THRU WRITE-ENV-REPORT-EX
+          ELSE
+             DISPLAY "WARNING - ENVIRONMENT SNAPSHOT NOT AVAILABLE"
+          END-IF
+          .
+       DB2-ENV-SNAPSHOT-EX.
+          EXIT.
 
-          DISPLAY "FETCH CURRENT DATE FROM DB2"
-          
-          
-      *EXEC SQL 
-      *SELECT CURRENT DATE 
-      *         INTO :HV-AREA.HV-DATE 
-      *         FROM SYSIBM.SYSDUMMY1
-      *    END-EXEC
+      *>------------------------------------------------------------------------
+       WRITE-ENV-REPORT SECTION.
+      *>------------------------------------------------------------------------
+          MOVE FUNCTION CURRENT-DATE TO ENV-RPT-TIMESTAMP
+          MOVE HV-DBALIAS-BUF TO ENV-RPT-DBALIAS
+          MOVE HV-ENV-SERVER TO ENV-RPT-SERVER
+          MOVE HV-ENV-SQLID TO ENV-RPT-SQLID
+          MOVE HV-ENV-VERSION TO ENV-RPT-VERSION
+
+          OPEN EXTEND ENVRPT
+          IF NOT ENVRPT-FILE-OK
+             CLOSE ENVRPT
+             OPEN OUTPUT ENVRPT
+          END-IF
+          WRITE ENV-REPORT-RECORD
+          CLOSE ENVRPT
+          .
+       WRITE-ENV-REPORT-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+      *> Genuine "can we read real data" check (req 005) - opens a
+      *> cursor against a real application table, multi-row and
+      *> multi-column, instead of the single-row CURRENT DATE ping.
+      *>------------------------------------------------------------------------
+       FETCH-BUSINESS-TABLE SECTION.
+      *>------------------------------------------------------------------------
+          DISPLAY "OPENING CURSOR AGAINST APPDB.CUSTOMER_MASTER"
+
+      *EXEC SQL
+      *DECLARE CUST_CSR CURSOR FOR
+      *   SELECT CUST_ID, CUST_NAME, CUST_STATUS
+      *     FROM APPDB.CUSTOMER_MASTER
+      *EXEC SQL OPEN CUST_CSR END-EXEC
            CALL "sqlgstrt" USING
               BY CONTENT SQLA-PROGRAM-ID
               BY VALUE 0
               BY REFERENCE SQLCA
 
-           MOVE 2 TO SQL-STMT-ID 
-           MOVE 1 TO SQLDSIZE 
-           MOVE 3 TO SQLDA-ID 
+           MOVE 3 TO SQL-STMT-ID
+           MOVE 3 TO SQLDSIZE
+           MOVE 4 TO SQLDA-ID
 
            CALL "sqlgaloc" USING
-               BY VALUE SQLDA-ID 
+               BY VALUE SQLDA-ID
                         SQLDSIZE
                         SQL-STMT-ID
                         0
 
-           MOVE 10 TO SQL-HOST-VAR-LENGTH
-           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 0 TO SQL-INPUT-SQLDA-ID
+           MOVE 2 TO SQL-SECTIONUMBER
+           MOVE 33 TO SQL-CALL-TYPE
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+
+          MOVE SQLCODE TO WS-SQL-STATUS
+          DISPLAY "OPEN CURSOR SQLCODE :" SQLCODE
+
+          MOVE 0 TO WS-FETCH-ROW-COUNT
+          MOVE 'Y' TO WS-MORE-ROWS
+
+          IF SQL-STATUS-OK
+             PERFORM FETCH-BUSINESS-ROW THRU FETCH-BUSINESS-ROW-EX
+                UNTIL WS-MORE-ROWS = 'N'
+          ELSE
+             DISPLAY "WARNING - UNABLE TO OPEN BUSINESS TABLE CURSOR"
+          END-IF
+
+          PERFORM CLOSE-BUSINESS-CURSOR THRU CLOSE-BUSINESS-CURSOR-EX
+          .
+       FETCH-BUSINESS-TABLE-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       FETCH-BUSINESS-ROW SECTION.
+      *>------------------------------------------------------------------------
+
+      *EXEC SQL
+      *FETCH CUST_CSR INTO :HV-CUST-ID, :HV-CUST-NAME, :HV-CUST-STATUS
+      *    END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 4 TO SQL-HOST-VAR-LENGTH
+           MOVE 497 TO SQL-DATA-TYPE
            MOVE 0 TO SQLVAR-INDEX
-           MOVE 3 TO SQLDA-ID
+           MOVE 4 TO SQLDA-ID
 
-           CALL "sqlgstlv" USING 
+           CALL "sqlgstlv" USING
             BY VALUE SQLDA-ID
                      SQLVAR-INDEX
                      SQL-DATA-TYPE
                      SQL-HOST-VAR-LENGTH
-            BY REFERENCE HV-DATE
-            OF
-            HV-AREA
+            BY REFERENCE HV-CUST-ID
             BY VALUE 0
                      0
 
-           MOVE 3 TO SQL-OUTPUT-SQLDA-ID 
-           MOVE 0 TO SQL-INPUT-SQLDA-ID 
-           MOVE 1 TO SQL-SECTIONUMBER 
-           MOVE 24 TO SQL-CALL-TYPE 
+           MOVE 30 TO SQL-HOST-VAR-LENGTH
+           MOVE 448 TO SQL-DATA-TYPE
+           MOVE 1 TO SQLVAR-INDEX
+           MOVE 4 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE HV-CUST-NAME
+            BY VALUE 0
+                     0
+
+           MOVE 1 TO SQL-HOST-VAR-LENGTH
+           MOVE 448 TO SQL-DATA-TYPE
+           MOVE 2 TO SQLVAR-INDEX
+           MOVE 4 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE HV-CUST-STATUS
+            BY VALUE 0
+                     0
+
+           MOVE 4 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 0 TO SQL-INPUT-SQLDA-ID
+           MOVE 2 TO SQL-SECTIONUMBER
+           MOVE 42 TO SQL-CALL-TYPE
 
            CALL "sqlgcall" USING
-            BY VALUE SQL-CALL-TYPE 
+            BY VALUE SQL-CALL-TYPE
                      SQL-SECTIONUMBER
                      SQL-INPUT-SQLDA-ID
                      SQL-OUTPUT-SQLDA-ID
@@ -283,28 +1151,43 @@
 
            CALL "sqlgstop" USING
             BY VALUE 0
-                                                                        
 
-          DISPLAY "GET DATE SQL ENDED WITH SQLCODE :" SQLCODE
-          DISPLAY "TODAY'S DATE IS: " HV-DATE OF HV-AREA
-          
-          DISPLAY "RESETTING DB2 CONNECTION NOW"
-          
-      *EXEC SQL 
-      *CONNECT RESET 
-      *    END-EXEC
+          MOVE SQLCODE TO WS-SQL-STATUS
+
+          IF SQL-STATUS-OK
+             ADD 1 TO WS-FETCH-ROW-COUNT
+             DISPLAY "ROW " WS-FETCH-ROW-COUNT ": CUST-ID=" HV-CUST-ID
+              " NAME=" HV-CUST-NAME " STATUS=" HV-CUST-STATUS
+             IF WS-FETCH-ROW-COUNT >= WS-MAX-FETCH-ROWS
+                MOVE 'N' TO WS-MORE-ROWS
+             END-IF
+          ELSE
+             MOVE 'N' TO WS-MORE-ROWS
+             IF NOT SQL-STATUS-NOT-FOUND
+                DISPLAY "WARNING - BUSINESS ROW FETCH SQLCODE=" SQLCODE
+             END-IF
+          END-IF
+          .
+       FETCH-BUSINESS-ROW-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       CLOSE-BUSINESS-CURSOR SECTION.
+      *>------------------------------------------------------------------------
+
+      *EXEC SQL CLOSE CUST_CSR END-EXEC
            CALL "sqlgstrt" USING
               BY CONTENT SQLA-PROGRAM-ID
               BY VALUE 0
               BY REFERENCE SQLCA
 
-           MOVE 0 TO SQL-OUTPUT-SQLDA-ID 
-           MOVE 0 TO SQL-INPUT-SQLDA-ID 
-           MOVE 3 TO SQL-SECTIONUMBER 
-           MOVE 29 TO SQL-CALL-TYPE 
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 0 TO SQL-INPUT-SQLDA-ID
+           MOVE 2 TO SQL-SECTIONUMBER
+           MOVE 34 TO SQL-CALL-TYPE
 
            CALL "sqlgcall" USING
-            BY VALUE SQL-CALL-TYPE 
+            BY VALUE SQL-CALL-TYPE
                      SQL-SECTIONUMBER
                      SQL-INPUT-SQLDA-ID
                      SQL-OUTPUT-SQLDA-ID
@@ -312,10 +1195,64 @@
 
            CALL "sqlgstop" USING
             BY VALUE 0
-                                                                        
-          DISPLAY "CONNECT RESET SQLCODE :" SQLCODE
 
+          DISPLAY "CLOSE CURSOR SQLCODE :" SQLCODE
           .
-       SQL-CONNECT-EX.
+       CLOSE-BUSINESS-CURSOR-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+      *> Appends one audit record for this connection attempt to
+      *> AUDITFILE - timestamp, target alias/userid, and the SQLCODE
+      *> from CONNECT, the date fetch, CONNECT RESET, and (when
+      *> PARM-2ND-DBALIAS is configured) the second-site CONNECT - so
+      *> connection health can be reconciled later without grepping job
+      *> spool output. Steps never attempted for this alias carry
+      *> WS-SQLCODE-NOT-ATTEMPTED instead of a stale or zero SQLCODE.
+      *>------------------------------------------------------------------------
+       WRITE-AUDIT-RECORD SECTION.
+      *>------------------------------------------------------------------------
+          MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+          MOVE HV-DBALIAS-BUF TO AUDIT-DBALIAS
+          MOVE HV-USERID-BUF TO AUDIT-USERID
+          MOVE WS-SQLCODE-CONNECT TO AUDIT-SQLCODE-CONNECT
+          MOVE WS-SQLCODE-DATE TO AUDIT-SQLCODE-DATE
+          MOVE WS-SQLCODE-RESET TO AUDIT-SQLCODE-RESET
+          MOVE WS-SQLCODE-2ND-CONNECT TO AUDIT-SQLCODE-2ND-CONNECT
+
+          OPEN EXTEND AUDITFILE
+          IF NOT AUDIT-FILE-OK
+             CLOSE AUDITFILE
+             OPEN OUTPUT AUDITFILE
+          END-IF
+          WRITE AUDIT-RECORD
+          CLOSE AUDITFILE
+          .
+       WRITE-AUDIT-RECORD-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+      *> CONNECT failed outright (bad credentials, subsystem down, etc).
+      *> In single-alias mode there is nothing worth fetching or
+      *> resetting, so the job stops here with a non-zero RETURN-CODE
+      *> instead of running on to completion and reporting RC=0 like it
+      *> used to. In a multi-subsystem sweep (req 004) one bad alias
+      *> should not take down the whole health check, so we log the
+      *> failure, let CONNECT-SWEEP move on to the next subsystem, and
+      *> still surface the failure via WS-BATCH-RETURN-CODE/RETURN-CODE.
+      *>------------------------------------------------------------------------
+       ABEND-DB2CONN SECTION.
+      *>------------------------------------------------------------------------
+          DISPLAY "*** DB2CONN CONNECT FAILED SQLCODE: " SQLCODE
+           " FOR ALIAS " HV-DBALIAS-BUF
+
+          IF SWEEP-ACTIVE
+             DISPLAY "SWEEP MODE - CONTINUING TO NEXT SUBSYSTEM"
+          ELSE
+             MOVE WS-BATCH-RETURN-CODE TO RETURN-CODE
+             STOP RUN
+          END-IF
+          .
+       ABEND-DB2CONN-EX.
           EXIT.
        END PROGRAM DB2CONN.
