@@ -0,0 +1,22 @@
+      *>************************************************************************
+      *> Copybook:     db2audt.cpy
+      *>
+      *> Purpose:      One audit record per DB2CONN connection attempt,
+      *>               written to AUDITFILE so connection health can be
+      *>               reconciled across a month of runs instead of
+      *>               grepping spool output.
+      *>
+      *>               AUDIT-SQLCODE-DATE/RESET/2ND-CONNECT carry the
+      *>               sentinel -9999 when that step was never attempted
+      *>               for this alias (e.g. CONNECT itself failed, or no
+      *>               PARM-2ND-DBALIAS was configured) so a reader can't
+      *>               mistake "not attempted" for a real SQLCODE of 0.
+      *>************************************************************************
+       01  AUDIT-RECORD.
+           05 AUDIT-TIMESTAMP           PIC X(26).
+           05 AUDIT-DBALIAS             PIC X(9).
+           05 AUDIT-USERID              PIC X(20).
+           05 AUDIT-SQLCODE-CONNECT     PIC S9(9).
+           05 AUDIT-SQLCODE-DATE        PIC S9(9).
+           05 AUDIT-SQLCODE-RESET       PIC S9(9).
+           05 AUDIT-SQLCODE-2ND-CONNECT PIC S9(9).
