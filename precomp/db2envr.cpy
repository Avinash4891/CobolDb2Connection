@@ -0,0 +1,14 @@
+      *>************************************************************************
+      *> Copybook:     db2envr.cpy
+      *>
+      *> Purpose:      Daily DB2 environment snapshot record (req 006) -
+      *>               one row per subsystem connected to, written to
+      *>               ENVRPT so DBA maintenance can be confirmed same-day
+      *>               without logging in to query it by hand.
+      *>************************************************************************
+       01  ENV-REPORT-RECORD.
+           05 ENV-RPT-TIMESTAMP       PIC X(26).
+           05 ENV-RPT-DBALIAS         PIC X(9).
+           05 ENV-RPT-SERVER          PIC X(18).
+           05 ENV-RPT-SQLID           PIC X(8).
+           05 ENV-RPT-VERSION         PIC X(8).
