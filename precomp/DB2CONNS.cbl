@@ -0,0 +1,173 @@
+      *>************************************************************************
+      *>  DB2 CONNECTION SERVICE SUBROUTINE
+      *>************************************************************************
+
+      *>************************************************************************
+      *> Program:      DB2CONNS.sqb
+      *>
+      *> Purpose:      Callable connection service. Pulls the
+      *>               sqlgstrt/sqlgaloc/sqlgstlv/sqlgcall CONNECT sequence
+      *>               out of DB2CONN so any batch program in the shop can
+      *>               CALL it instead of re-implementing SQLA-PROGRAM-ID /
+      *>               SQLDA wiring from scratch.
+      *>
+      *> Author:       AVINASH KUMAR
+      *>
+      *> Linkage:      LS-DBALIAS  (in)  - target alias, LEN+BUF pair
+      *>               LS-USERID   (in)  - connect userid, LEN+BUF pair
+      *>               LS-PSWD     (in)  - connect password, LEN+BUF pair
+      *>               SQLCA       (out) - standard SQL communication area
+      *>               LS-STATUS-CODE (out) - copy of SQLCODE for callers
+      *>                                      that don't want to unpack SQLCA
+      *>
+      *>************************************************************************
+      *> Date       Name / Change description
+      *> ========== ============================================================
+      *> 2021.02.21 Avinash Kumar
+      *>            - FIRST VERSION (inline inside DB2CONN).
+      *> 2026.08.08 Avinash Kumar
+      *>            - Pulled out into this standalone connection service.
+      *>************************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DB2CONNS.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  SQLDA-ID pic 9(4) comp-5.
+       01  SQLDSIZE pic 9(4) comp-5.
+       01  SQL-STMT-ID pic 9(4) comp-5.
+       01  SQLVAR-INDEX pic 9(4) comp-5.
+       01  SQL-DATA-TYPE pic 9(4) comp-5.
+       01  SQL-HOST-VAR-LENGTH pic 9(9) comp-5.
+       01  SQL-CALL-TYPE pic 9(4) comp-5.
+       01  SQL-SECTIONUMBER pic 9(4) comp-5.
+       01  SQL-INPUT-SQLDA-ID pic 9(4) comp-5.
+       01  SQL-OUTPUT-SQLDA-ID pic 9(4) comp-5.
+
+       COPY "db2pid.cpy".
+
+       LINKAGE SECTION.
+
+       01 LS-DBALIAS.
+          49 LS-DBALIAS-LEN            PIC S9(4) COMP-5.
+          49 LS-DBALIAS-BUF            PIC X(9).
+       01 LS-USERID.
+          49 LS-USERID-LEN             PIC S9(4) COMP-5.
+          49 LS-USERID-BUF             PIC X(20).
+       01 LS-PSWD.
+          49 LS-PSWD-LEN               PIC S9(4) COMP-5.
+          49 LS-PSWD-BUF               PIC X(20).
+
+      *> SQL communication area - populated for the caller
+       COPY "sqlca.cpy".
+
+       01 LS-STATUS-CODE               PIC S9(9) COMP-5.
+
+       PROCEDURE DIVISION USING LS-DBALIAS LS-USERID LS-PSWD
+                                 SQLCA LS-STATUS-CODE.
+
+      *>------------------------------------------------------------------------
+       MAIN-DB2CONNS SECTION.
+      *>------------------------------------------------------------------------
+           MOVE "DB2CONNS" TO SQL-PART8
+           MOVE LS-USERID-BUF TO SQL-PART5
+
+           PERFORM CONNECT-SERVICE THRU CONNECT-SERVICE-EX
+
+           MOVE SQLCODE TO LS-STATUS-CODE
+           GOBACK
+          .
+       MAIN-DB2CONNS-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+      *> Same sqlgstrt/sqlgaloc/sqlgstlv/sqlgcall CONNECT sequence that
+      *> used to live in DB2CONN's SQL-CONNECT section.
+      *>------------------------------------------------------------------------
+       CONNECT-SERVICE SECTION.
+      *>------------------------------------------------------------------------
+
+      *EXEC SQL
+      *CONNECT TO    :LS-DBALIAS
+      *                 USER  :LS-USERID
+      *                 USING :LS-PSWD
+      *    END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 1 TO SQL-STMT-ID
+           MOVE 3 TO SQLDSIZE
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgaloc" USING
+               BY VALUE SQLDA-ID
+                        SQLDSIZE
+                        SQL-STMT-ID
+                        0
+
+           MOVE 9 TO SQL-HOST-VAR-LENGTH
+           MOVE 448 TO SQL-DATA-TYPE
+           MOVE 0 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE LS-DBALIAS
+            BY VALUE 0
+                     0
+
+           MOVE 20 TO SQL-HOST-VAR-LENGTH
+           MOVE 448 TO SQL-DATA-TYPE
+           MOVE 1 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE LS-USERID
+            BY VALUE 0
+                     0
+
+           MOVE 20 TO SQL-HOST-VAR-LENGTH
+           MOVE 448 TO SQL-DATA-TYPE
+           MOVE 2 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE LS-PSWD
+            BY VALUE 0
+                     0
+
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 2 TO SQL-INPUT-SQLDA-ID
+           MOVE 5 TO SQL-SECTIONUMBER
+           MOVE 29 TO SQL-CALL-TYPE
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+          .
+       CONNECT-SERVICE-EX.
+          EXIT.
+       END PROGRAM DB2CONNS.
