@@ -0,0 +1,29 @@
+      *>************************************************************************
+      *> Copybook:     db2parm.cpy
+      *>
+      *> Purpose:      External connection parameter card for DB2CONN.
+      *>               One record per DB2 subsystem DB2CONN should connect
+      *>               to, read at runtime from PARMFILE so ops can repoint
+      *>               the job at UAT / PROD / DR without a source change
+      *>               or a rebuild.
+      *>
+      *>               PARM-VAULT-KEY replaces a cleartext password on the
+      *>               parameter card (req 008) - DB2CONN looks it up in
+      *>               VAULTFILE via DB2VAULT instead of reading a secret
+      *>               straight off the card.
+      *>
+      *>               PARM-2ND-* fields are optional (req 009). When
+      *>               PARM-2ND-DBALIAS is non-blank, DB2CONN also
+      *>               connects to that second subsystem, with its own
+      *>               credentials, before either connection is reset -
+      *>               see CONNECT-SECOND-SITE in DB2CONN.cbl for the
+      *>               limits of what this single remote-CONNECT sequence
+      *>               actually guarantees versus true distributed-UOW.
+      *>************************************************************************
+       01  PARM-RECORD.
+           05 PARM-DBALIAS            PIC X(9).
+           05 PARM-USERID             PIC X(20).
+           05 PARM-VAULT-KEY          PIC X(9).
+           05 PARM-2ND-DBALIAS        PIC X(9).
+           05 PARM-2ND-USERID         PIC X(20).
+           05 PARM-2ND-VAULT-KEY      PIC X(9).
