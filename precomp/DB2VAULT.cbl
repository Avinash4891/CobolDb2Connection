@@ -0,0 +1,145 @@
+      *>************************************************************************
+      *>  DB2 CREDENTIAL VAULT LOOKUP SUBROUTINE
+      *>************************************************************************
+
+      *>************************************************************************
+      *> Program:      DB2VAULT.sqb
+      *>
+      *> Purpose:      Looks up a DB2 connection password by vault key
+      *>               instead of reading it as a cleartext literal or
+      *>               off the PARMFILE parameter card (req 008). The
+      *>               password is stored in VAULTFILE encoded with a
+      *>               simple reversible shift so no cleartext secret
+      *>               sits in source or in the parameter file.
+      *>
+      *> Author:       AVINASH KUMAR
+      *>
+      *> Linkage:      LS-VAULT-KEY    (in)  - key to look up, e.g. DBALIAS
+      *>               LS-PSWD         (out) - decoded password, LEN+BUF pair
+      *>               LS-VAULT-STATUS (out) - 0 = found and decoded
+      *>                                       100 = key not found in vault
+      *>
+      *>************************************************************************
+      *> Date       Name / Change description
+      *> ========== ============================================================
+      *> 2026.08.08 Avinash Kumar
+      *>            - FIRST VERSION.
+      *>************************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DB2VAULT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VAULTFILE ASSIGN TO "VAULTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VAULT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VAULTFILE
+           RECORDING MODE IS F.
+       COPY "db2vkey.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-VAULT-FILE-STATUS        PIC X(2).
+           88 VAULT-FILE-OK            VALUE "00".
+           88 VAULT-FILE-EOF           VALUE "10".
+
+       01  WS-VAULT-FOUND              PIC X VALUE 'N'.
+           88 VAULT-KEY-FOUND          VALUE 'Y'.
+
+      *> Shift amount for the reversible encode/decode in VAULTFILE.
+      *> Kept in one place so the vault-loading utility and this lookup
+      *> stay in agreement.
+       01  WS-VAULT-SHIFT              PIC 9(3) VALUE 5.
+
+       01  WS-VAULT-IX                 PIC 9(4) COMP-5.
+
+      *> signed so the ENC-ORD minus WS-VAULT-SHIFT subtraction below
+      *> can actually go negative before the wraparound check corrects
+      *> it - unsigned fields store a negative COMPUTE result as its
+      *> absolute value, which silently defeats the "< 1" guard
+       01  WS-VAULT-ENC-ORD            PIC S9(4) COMP-5.
+       01  WS-VAULT-DEC-ORD            PIC S9(4) COMP-5.
+
+       LINKAGE SECTION.
+
+       01 LS-VAULT-KEY                 PIC X(9).
+
+       01 LS-PSWD.
+          49 LS-PSWD-LEN               PIC S9(4) COMP-5.
+          49 LS-PSWD-BUF               PIC X(20).
+
+       01 LS-VAULT-STATUS              PIC S9(9) COMP-5.
+
+       PROCEDURE DIVISION USING LS-VAULT-KEY LS-PSWD LS-VAULT-STATUS.
+
+      *>------------------------------------------------------------------------
+       MAIN-DB2VAULT SECTION.
+      *>------------------------------------------------------------------------
+           MOVE 'N' TO WS-VAULT-FOUND
+           MOVE SPACES TO LS-PSWD-BUF
+           MOVE 0 TO LS-PSWD-LEN
+
+           OPEN INPUT VAULTFILE
+
+           IF VAULT-FILE-OK
+              PERFORM FIND-VAULT-RECORD THRU FIND-VAULT-RECORD-EX
+                 UNTIL VAULT-FILE-EOF OR VAULT-KEY-FOUND
+              CLOSE VAULTFILE
+           END-IF
+
+           IF VAULT-KEY-FOUND
+              PERFORM DECODE-VAULT-PSWD THRU DECODE-VAULT-PSWD-EX
+              MOVE 0 TO LS-VAULT-STATUS
+           ELSE
+              MOVE 100 TO LS-VAULT-STATUS
+           END-IF
+
+           GOBACK
+          .
+       MAIN-DB2VAULT-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       FIND-VAULT-RECORD SECTION.
+      *>------------------------------------------------------------------------
+           READ VAULTFILE
+
+           IF VAULT-FILE-OK AND VAULT-KEY = LS-VAULT-KEY
+              MOVE 'Y' TO WS-VAULT-FOUND
+           END-IF
+          .
+       FIND-VAULT-RECORD-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+      *> Reverses the shift applied when VAULTFILE was populated, one
+      *> character at a time, using FUNCTION ORD/CHAR rather than storing
+      *> the password as plain text anywhere in source or data.
+      *>------------------------------------------------------------------------
+       DECODE-VAULT-PSWD SECTION.
+      *>------------------------------------------------------------------------
+           PERFORM VARYING WS-VAULT-IX FROM 1 BY 1
+                   UNTIL WS-VAULT-IX > VAULT-PSWD-LEN
+              MOVE FUNCTION ORD(VAULT-ENC-PSWD(WS-VAULT-IX:1))
+                TO WS-VAULT-ENC-ORD
+
+              COMPUTE WS-VAULT-DEC-ORD =
+                 WS-VAULT-ENC-ORD - WS-VAULT-SHIFT
+              IF WS-VAULT-DEC-ORD < 1
+                 ADD 256 TO WS-VAULT-DEC-ORD
+              END-IF
+
+              MOVE FUNCTION CHAR(WS-VAULT-DEC-ORD)
+                TO LS-PSWD-BUF(WS-VAULT-IX:1)
+           END-PERFORM
+
+           MOVE VAULT-PSWD-LEN TO LS-PSWD-LEN
+          .
+       DECODE-VAULT-PSWD-EX.
+          EXIT.
+       END PROGRAM DB2VAULT.
