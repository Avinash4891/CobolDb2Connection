@@ -0,0 +1,15 @@
+      *>************************************************************************
+      *> Copybook:     db2vkey.cpy
+      *>
+      *> Purpose:      Vaulted credential record (req 008). Replaces the
+      *>               cleartext password literals that used to sit in
+      *>               WORKING-STORAGE / db2parm.cpy. Each record holds
+      *>               one subsystem's password in an encoded form keyed
+      *>               by VAULT-KEY; DB2VAULT looks it up and decodes it
+      *>               at runtime so no cleartext secret sits in source
+      *>               or in the PARMFILE parameter card.
+      *>************************************************************************
+       01  VAULT-RECORD.
+           05 VAULT-KEY               PIC X(9).
+           05 VAULT-PSWD-LEN          PIC 9(2).
+           05 VAULT-ENC-PSWD          PIC X(20).
