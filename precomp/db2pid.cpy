@@ -0,0 +1,22 @@
+      *>************************************************************************
+      *> Copybook:     db2pid.cpy
+      *>
+      *> Purpose:      SQLA-PROGRAM-ID block used by the low-level
+      *>               sqlgstrt/sqlgcall interface. Shared by DB2CONN and
+      *>               DB2CONNS so the precompiler identification block
+      *>               stays in one place.
+      *>
+      *>               SQL-PART5 carries the runtime authorization id and
+      *>               is populated at runtime from the caller's userid
+      *>               instead of being compiled in as a literal.
+      *>************************************************************************
+       01  SQLA-PROGRAM-ID.
+           05 SQL-PART1 pic 9(4) COMP-5 value 172.
+           05 SQL-PART2 pic X(6) value "AEAVAI".
+           05 SQL-PART3 pic X(24) value "kBikNYCl01111 2         ".
+           05 SQL-PART4 pic 9(4) COMP-5 value 8.
+           05 SQL-PART5 pic X(8).
+           05 SQL-PART6 pic X(120) value LOW-VALUES.
+           05 SQL-PART7 pic 9(4) COMP-5 value 8.
+           05 SQL-PART8 pic X(8) value "DB2CONN ".
+           05 SQL-PART9 pic X(120) value LOW-VALUES.
